@@ -1,31 +1,58 @@
-		IDENTIFICATION DIVISION.
-			PROGRAM-ID. OPERACIONES.
-		
-		DATA DIVISION.
-			WORKING-STORAGE SECTION.
-				01 NUM1 PIC 9(3).
-				01 NUM2 PIC 9(3).
-				01 RESULT PIC 9(4).
-
-		PROCEDURE DIVISION.
-			MAIN-PROCEDURE.
-				DISPLAY "Introduce un numero: ".
-				ACCEPT NUM1.
-				DISPLAY "Introduce el segundo numero: ".
-				ACCEPT NUM2.
-
-				ADD NUM1 TO NUM2 GIVING RESULT.
-				DISPLAY "La suma es: " RESULT.
-				
-				SUBTRACT NUM1 FROM NUM2 GIVING RESULT.
-				DISPLAY "La resta es: " RESULT.
-
-				MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-				DISPLAY "La multiplicacion es: " RESULT.
-
-				DIVIDE NUM2 BY NUM1 GIVING RESULT.
-				DISPLAY "La división es: " RESULT.
-
-				STOP RUN.
-
-		END PROGRAM OPERACIONES.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. OPERACIONES.
+
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+		01 NUM1 PIC 9(3)V99.
+		01 NUM2 PIC 9(3)V99.
+		01 RESULT PIC 9(4)V99.
+		01 RESTO PIC 9(3)V99.
+		01 CONTINUAR PIC X VALUE "S".
+		01 WS-PROGRAMA-LOG PIC X(8) VALUE "OPERACIO".
+		01 WS-MENSAJE-LOG PIC X(40).
+
+	PROCEDURE DIVISION.
+	MAIN-PROCEDURE.
+		PERFORM UNTIL CONTINUAR = "N" OR CONTINUAR = "n"
+			PERFORM PEDIR-NUMEROS
+			PERFORM CALCULAR-OPERACIONES
+			DISPLAY "Otra operación (S/N): "
+			ACCEPT CONTINUAR
+		END-PERFORM.
+
+		STOP RUN.
+
+	PEDIR-NUMEROS.
+		DISPLAY "Introduce un numero: ".
+		ACCEPT NUM1.
+		DISPLAY "Introduce el segundo numero: ".
+		ACCEPT NUM2.
+
+	CALCULAR-OPERACIONES.
+		ADD NUM1 TO NUM2 GIVING RESULT ROUNDED.
+		DISPLAY "La suma es: " RESULT.
+
+		SUBTRACT NUM1 FROM NUM2 GIVING RESULT ROUNDED.
+		DISPLAY "La resta es: " RESULT.
+
+		MULTIPLY NUM1 BY NUM2 GIVING RESULT ROUNDED.
+		DISPLAY "La multiplicacion es: " RESULT.
+
+		PERFORM DIVIDIR-NUMEROS.
+
+	DIVIDIR-NUMEROS.
+		IF NUM1 = ZERO
+			DISPLAY "No se puede dividir por cero."
+			MOVE "Intento de division por cero."
+				TO WS-MENSAJE-LOG
+			CALL "LOGERR" USING WS-PROGRAMA-LOG
+				WS-MENSAJE-LOG
+		ELSE
+			*> REMAINDER exige el cociente sin redondear.
+			DIVIDE NUM2 BY NUM1 GIVING RESULT
+				REMAINDER RESTO
+			DISPLAY "La división es: " RESULT
+			DISPLAY "El resto es: " RESTO
+		END-IF.
+
+	END PROGRAM OPERACIONES.
