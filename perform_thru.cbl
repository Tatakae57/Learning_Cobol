@@ -1,19 +1,41 @@
 		IDENTIFICATION DIVISION.
 		PROGRAM-ID. P-THRU.
 
+		ENVIRONMENT DIVISION.
+		INPUT-OUTPUT SECTION.
+			FILE-CONTROL.
+			SELECT OPTIONAL ARCHIVO-EMPLEADOS
+			ASSIGN TO "empleados.dat"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS EMPLEADO-ID
+			FILE STATUS IS WS-STATUS.
+
 		DATA DIVISION.
+		FILE SECTION.
+		FD ARCHIVO-EMPLEADOS.
+			COPY "empleado.cpy".
+
 		WORKING-STORAGE SECTION.
 			01 NOMBRE PIC X(20).
 			01 APELLIDO PIC X(20).
-			01 EDAD PIC 99.
+			01 TELEFONO PIC X(10).
+			01 EDAD PIC X(2).
+			01 WS-STATUS PIC XX VALUE "00".
+			01 EDAD-VALIDA PIC X VALUE "N".
+			01 WS-PROGRAMA-LOG PIC X(8) VALUE "P-THRU".
+			01 WS-MENSAJE-LOG PIC X(40).
 
 		PROCEDURE DIVISION.
 		SOICITA-DATOS.
-			PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDO.
+			PERFORM APERTURA-ARCHIVO.
+			PERFORM SOLICITA-NOMBRE THRU SOLICITA-TELEFONO.
 			PERFORM SOLICITA-EDAD.
 			DISPLAY
 		 	"Nombre: " NOMBRE "Apellido: "
-		 	APELLIDO "Edad: " EDAD.
+		 	APELLIDO "Edad: " EDAD "Teléfono: " TELEFONO.
+			PERFORM GRABAR-EMPLEADO.
+			PERFORM CERRAR-ARCHIVO.
 		 	STOP RUN.
 
 		 SOLICITA-NOMBRE.
@@ -24,9 +46,53 @@
 		 	DISPLAY "Inserta tu apellido: ".
 		 	ACCEPT APELLIDO.
 
+		 SOLICITA-TELEFONO.
+		 	DISPLAY "Inserta tu teléfono: ".
+		 	ACCEPT TELEFONO.
+
 		 SOLICITA-EDAD.
-		 	DISPLAY "Inserta tu edad: ".
-		 	ACCEPT EDAD.
+		 	MOVE "N" TO EDAD-VALIDA
+		 	PERFORM UNTIL EDAD-VALIDA = "S"
+		 	DISPLAY "Inserta tu edad: "
+		 	ACCEPT EDAD
+		 	IF EDAD IS NUMERIC
+		 	MOVE "S" TO EDAD-VALIDA
+		 	ELSE
+		 	DISPLAY "Edad inválida."
+		 	MOVE "Edad no numérica ingresada."
+		 		TO WS-MENSAJE-LOG
+		 	CALL "LOGERR" USING WS-PROGRAMA-LOG
+		 		WS-MENSAJE-LOG
+		 	END-IF
+		 	END-PERFORM.
+
+		APERTURA-ARCHIVO.
+			OPEN I-O ARCHIVO-EMPLEADOS
+			IF WS-STATUS NOT = "00" AND WS-STATUS NOT = "05"
+			DISPLAY "Error al abrir. Status: " WS-STATUS
+			STOP RUN
+			END-IF.
+
+		GRABAR-EMPLEADO.
+		 	*> El ID lo entrega SIGEMP, igual que en BASE1, para
+		 	*> que las dos pantallas de alta compartan la misma
+		 	*> numeración.
+			CALL "SIGEMP" USING EMPLEADO-ID.
+			DISPLAY "ID de empleado asignado: " EMPLEADO-ID.
+			MOVE NOMBRE TO EMPLEADO-NOMBRE
+			MOVE APELLIDO TO EMPLEADO-APELLIDO
+			MOVE EDAD TO EMPLEADO-EDAD
+			MOVE TELEFONO TO EMPLEADO-TELEFONO
+			MOVE "A" TO EMPLEADO-ESTADO
+			WRITE EMPLEADOS-REGISTRO
+			IF WS-STATUS NOT = "00"
+			DISPLAY "Error al escribir. Status: " WS-STATUS
+			END-IF.
+
+		CERRAR-ARCHIVO.
+			CLOSE ARCHIVO-EMPLEADOS
+			IF WS-STATUS NOT = "00"
+			DISPLAY "Error al cerrar. Status: " WS-STATUS
+			END-IF.
 
 		 END PROGRAM P-THRU.
-		 
\ No newline at end of file
