@@ -0,0 +1,20 @@
+	*> Pie de reporte compartido:
+	*> Subprograma que imprime el cierre estándar de un reporte
+	*> (título y total de líneas/registros), para que LISTADO,
+	*> NOMINA y BALANCEO terminen todos con el mismo formato.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. RPTPIE.
+
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+
+	LINKAGE SECTION.
+		01 LK-TITULO PIC X(40).
+		01 LK-TOTAL PIC 9(7).
+
+	PROCEDURE DIVISION USING LK-TITULO LK-TOTAL.
+	MAIN-PROCEDURE.
+		DISPLAY " ".
+		DISPLAY "FIN DE " LK-TITULO " - TOTAL: " LK-TOTAL.
+		GOBACK.
+	END PROGRAM RPTPIE.
