@@ -0,0 +1,162 @@
+	*> Lote nocturno de altas:
+	*> Carga empleados desde un archivo de entrada (en vez de
+	*> ACCEPT interactivo) y deja un checkpoint cada N registros
+	*> para poder reiniciar el lote donde quedó si se corta a mitad.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. LOTE1.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT ARCHIVO-ENTRADA
+		ASSIGN TO "intake.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-STATUS-ENTRADA.
+
+		SELECT OPTIONAL ARCHIVO-EMPLEADOS
+		ASSIGN TO "empleados.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS EMPLEADO-ID
+		FILE STATUS IS WS-STATUS-EMP.
+
+		SELECT OPTIONAL ARCHIVO-CHECKPOINT
+		ASSIGN TO "checkpoint.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-STATUS-CHK.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD ARCHIVO-ENTRADA.
+		01 LINEA-ENTRADA.
+			02 ENT-ID PIC 9(5).
+			02 ENT-NOMBRE PIC X(20).
+			02 ENT-APELLIDO PIC X(20).
+			02 ENT-EDAD PIC X(2).
+			02 ENT-TELEFONO PIC X(10).
+
+	FD ARCHIVO-EMPLEADOS.
+		COPY "empleado.cpy".
+
+	FD ARCHIVO-CHECKPOINT.
+		01 LINEA-CHECKPOINT PIC 9(7).
+
+	WORKING-STORAGE SECTION.
+		01 WS-STATUS-ENTRADA PIC XX VALUE "00".
+		01 WS-STATUS-EMP PIC XX VALUE "00".
+		01 WS-STATUS-CHK PIC XX VALUE "00".
+		01 FIN-ENTRADA PIC X VALUE "N".
+		01 REGISTROS-PROCESADOS PIC 9(7) VALUE ZERO.
+		01 REGISTROS-YA-HECHOS PIC 9(7) VALUE ZERO.
+		01 CONTADOR-SALTOS PIC 9(7) VALUE ZERO.
+		01 WS-MENSAJE-ERROR PIC X(40).
+		01 WS-PROGRAMA-LOG PIC X(8) VALUE "LOTE1".
+
+	PROCEDURE DIVISION.
+	MAIN.
+		PERFORM LEER-CHECKPOINT.
+		OPEN INPUT ARCHIVO-ENTRADA
+		IF WS-STATUS-ENTRADA NOT = "00"
+		DISPLAY "Error al abrir intake.dat. Status: "
+			WS-STATUS-ENTRADA
+		STOP RUN
+		END-IF.
+		OPEN I-O ARCHIVO-EMPLEADOS
+		IF WS-STATUS-EMP NOT = "00" AND WS-STATUS-EMP NOT = "05"
+		DISPLAY "Error al abrir empleados.dat. Status: "
+			WS-STATUS-EMP
+		STOP RUN
+		END-IF.
+		PERFORM SALTAR-YA-PROCESADOS.
+		PERFORM UNTIL FIN-ENTRADA = "S"
+			READ ARCHIVO-ENTRADA
+			AT END
+			MOVE "S" TO FIN-ENTRADA
+			NOT AT END
+			PERFORM PROCESAR-REGISTRO
+			END-READ
+		END-PERFORM.
+		PERFORM ESCRIBIR-CHECKPOINT.
+		CLOSE ARCHIVO-ENTRADA.
+		CLOSE ARCHIVO-EMPLEADOS.
+		DISPLAY "Registros procesados: " REGISTROS-PROCESADOS.
+		*> GOBACK en vez de STOP RUN: así LOTE1 puede seguir
+		*> corriendo solo o ser llamado como subprograma desde
+		*> un driver como ORQUESTA sin matar el run unit entero.
+		GOBACK.
+
+	LEER-CHECKPOINT.
+		MOVE ZERO TO REGISTROS-YA-HECHOS
+		OPEN INPUT ARCHIVO-CHECKPOINT
+		IF WS-STATUS-CHK = "00"
+		READ ARCHIVO-CHECKPOINT
+		AT END
+		CONTINUE
+		NOT AT END
+		MOVE LINEA-CHECKPOINT TO REGISTROS-YA-HECHOS
+		END-READ
+		CLOSE ARCHIVO-CHECKPOINT
+		END-IF.
+
+	SALTAR-YA-PROCESADOS.
+		MOVE ZERO TO CONTADOR-SALTOS
+		PERFORM UNTIL CONTADOR-SALTOS >= REGISTROS-YA-HECHOS
+		OR FIN-ENTRADA = "S"
+			READ ARCHIVO-ENTRADA
+			AT END
+			MOVE "S" TO FIN-ENTRADA
+			NOT AT END
+			ADD 1 TO CONTADOR-SALTOS
+			END-READ
+		END-PERFORM.
+
+	PROCESAR-REGISTRO.
+		*> ENT-ID viene ya asignado en intake.dat, no de SIGEMP:
+		*> se asume que el sistema que arma el lote nocturno usa
+		*> un rango de IDs reservado y disjunto del que administra
+		*> siguiente_id.dat, así que no puede chocar con un alta
+		*> interactiva de BASE1 o P-THRU. Si esa garantía dejara de
+		*> valer, un choque de ID no se pierde silenciosamente: el
+		*> WRITE de más abajo lo rechaza (clave duplicada) y el
+		*> error queda tanto en pantalla como en LOGERR, igual que
+		*> cualquier otro error de escritura.
+		MOVE ENT-ID TO EMPLEADO-ID
+		MOVE ENT-NOMBRE TO EMPLEADO-NOMBRE
+		MOVE ENT-APELLIDO TO EMPLEADO-APELLIDO
+		MOVE ENT-EDAD TO EMPLEADO-EDAD
+		MOVE ENT-TELEFONO TO EMPLEADO-TELEFONO
+		MOVE "A" TO EMPLEADO-ESTADO
+		WRITE EMPLEADOS-REGISTRO
+		IF WS-STATUS-EMP NOT = "00"
+		DISPLAY "Error al escribir ID " ENT-ID ". Status: "
+			WS-STATUS-EMP
+		STRING "WRITE ID " DELIMITED BY SIZE
+			ENT-ID DELIMITED BY SIZE
+			" status " DELIMITED BY SIZE
+			WS-STATUS-EMP DELIMITED BY SIZE
+			INTO WS-MENSAJE-ERROR
+		END-STRING
+		CALL "LOGERR" USING WS-PROGRAMA-LOG WS-MENSAJE-ERROR
+		ELSE
+		ADD 1 TO REGISTROS-PROCESADOS
+		END-IF
+		*> El checkpoint avanza con cada registro leído de
+		*> intake.dat, haya tenido éxito el WRITE o no: así la
+		*> posición de reinicio siempre coincide con lo que ya
+		*> se leyó físicamente. Si solo contara los WRITEs
+		*> exitosos, un registro con error quedaría sin contar,
+		*> el reinicio lo saltearía igual (la posición se mide en
+		*> registros físicos) y el registro siguiente -que sí se
+		*> había grabado bien la vez anterior- se releería como
+		*> si fuera nuevo. Se graba en cada vuelta, no cada N
+		*> registros, para no perder avance si el lote se corta
+		*> a mitad de camino.
+		ADD 1 TO REGISTROS-YA-HECHOS
+		PERFORM ESCRIBIR-CHECKPOINT.
+
+	ESCRIBIR-CHECKPOINT.
+		OPEN OUTPUT ARCHIVO-CHECKPOINT.
+		MOVE REGISTROS-YA-HECHOS TO LINEA-CHECKPOINT.
+		WRITE LINEA-CHECKPOINT.
+		CLOSE ARCHIVO-CHECKPOINT.
+	END PROGRAM LOTE1.
