@@ -0,0 +1,80 @@
+	*> Clasificación de edades:
+	*> Recorre empleados.dat y totaliza cuántos empleados caen
+	*> en cada rango de NUMEROS_NIVEL (MENOR/JOVEN/MADURO/
+	*> ANCIANO), usando la misma tabla de rangos que LISTADO.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CLASIF1.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT OPTIONAL ARCHIVO-EMPLEADOS
+		ASSIGN TO "empleados.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS EMPLEADO-ID
+		FILE STATUS IS WS-STATUS.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD ARCHIVO-EMPLEADOS.
+		COPY "empleado.cpy".
+
+	WORKING-STORAGE SECTION.
+		01 WS-STATUS PIC XX VALUE "00".
+		01 FIN-ARCHIVO PIC X VALUE "N".
+		01 EDAD-CLASIFICAR PIC 999 VALUE ZERO.
+		01 TABLA-RANGOS-DATOS.
+			02 FILLER PIC X(13) VALUE "000017MENOR  ".
+			02 FILLER PIC X(13) VALUE "018040JOVEN  ".
+			02 FILLER PIC X(13) VALUE "041065MADURO ".
+			02 FILLER PIC X(13) VALUE "066100ANCIANO".
+		01 TABLA-RANGOS REDEFINES TABLA-RANGOS-DATOS.
+			02 RANGO-ENTRADA OCCURS 4 TIMES.
+				03 RANGO-MINIMO PIC 999.
+				03 RANGO-MAXIMO PIC 999.
+				03 RANGO-NOMBRE PIC X(7).
+		01 CONTADORES-RANGO.
+			02 CONTADOR-RANGO OCCURS 4 TIMES PIC 9(5).
+		01 INDICE-RANGO PIC 9 VALUE ZERO.
+
+	PROCEDURE DIVISION.
+	MAIN-PROCEDURE.
+		OPEN INPUT ARCHIVO-EMPLEADOS
+		IF WS-STATUS NOT = "00" AND WS-STATUS NOT = "05"
+		DISPLAY "Error al abrir empleados.dat. Status: "
+			WS-STATUS
+		ELSE
+		PERFORM UNTIL FIN-ARCHIVO = "S"
+			READ ARCHIVO-EMPLEADOS NEXT RECORD
+			AT END
+			MOVE "S" TO FIN-ARCHIVO
+			NOT AT END
+			PERFORM CLASIFICAR-EDAD
+			END-READ
+		END-PERFORM
+		CLOSE ARCHIVO-EMPLEADOS
+		PERFORM IMPRIMIR-RESUMEN
+		END-IF.
+		GOBACK.
+
+	CLASIFICAR-EDAD.
+		MOVE EMPLEADO-EDAD TO EDAD-CLASIFICAR
+		PERFORM VARYING INDICE-RANGO FROM 1 BY 1
+		UNTIL INDICE-RANGO > 4
+		IF EDAD-CLASIFICAR >= RANGO-MINIMO (INDICE-RANGO)
+		AND EDAD-CLASIFICAR <= RANGO-MAXIMO (INDICE-RANGO)
+			ADD 1 TO CONTADOR-RANGO (INDICE-RANGO)
+			MOVE 4 TO INDICE-RANGO
+		END-IF
+		END-PERFORM.
+
+	IMPRIMIR-RESUMEN.
+		DISPLAY " ".
+		DISPLAY "CLASIFICACION DE EDADES".
+		PERFORM VARYING INDICE-RANGO FROM 1 BY 1
+		UNTIL INDICE-RANGO > 4
+		DISPLAY RANGO-NOMBRE (INDICE-RANGO) ": "
+			CONTADOR-RANGO (INDICE-RANGO)
+		END-PERFORM.
+	END PROGRAM CLASIF1.
