@@ -1,18 +1,60 @@
 		IDENTIFICATION DIVISION.
 		PROGRAM-ID. RUTINAS.
 
+		ENVIRONMENT DIVISION.
+		INPUT-OUTPUT SECTION.
+			FILE-CONTROL.
+			SELECT ARCHIVO-LOG
+			ASSIGN TO "rutinas.log"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-STATUS-LOG.
+
+		DATA DIVISION.
+		FILE SECTION.
+		FD ARCHIVO-LOG.
+			01 LINEA-LOG PIC X(40).
+
+		WORKING-STORAGE SECTION.
+			01 CODIGO-RETORNO PIC 9 VALUE ZERO.
+			01 WS-STATUS-LOG PIC XX VALUE "00".
+			01 WS-FECHA PIC 9(8).
+			01 WS-HORA PIC 9(8).
+
 		PROCEDURE DIVISION.
 		MAIN-PROCEDURE.
+			PERFORM REGISTRAR-TIMESTAMP.
 			DISPLAY "Soy la rutina main.".
-			PERFORM RUTINA01.
+			CALL "RUTINA01" USING CODIGO-RETORNO.
+			IF CODIGO-RETORNO NOT = ZERO
+			DISPLAY "RUTINA01 falló."
+			STOP RUN
+			END-IF.
+			CALL "RUTINA02" USING CODIGO-RETORNO.
+			IF CODIGO-RETORNO NOT = ZERO
+			DISPLAY "RUTINA02 falló."
+			STOP RUN
+			END-IF.
+			CALL "RUTINA03" USING CODIGO-RETORNO.
+			IF CODIGO-RETORNO NOT = ZERO
+			DISPLAY "RUTINA03 falló."
+			STOP RUN
+			END-IF.
 			DISPLAY "Fin.".
 			STOP RUN.
-		RUTINA01.
-			DISPLAY "Soy la rutina 1.".
-			PERFORM RUTINA02.
-		RUTINA02.
-			DISPLAY "Soy la rutina 2.".
-			PERFORM RUTINA03.
-		RUTINA03.
-			DISPLAY "Soy la rutina 3.".
+
+		REGISTRAR-TIMESTAMP.
+			ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+			ACCEPT WS-HORA FROM TIME.
+			OPEN EXTEND ARCHIVO-LOG
+			IF WS-STATUS-LOG = "35"
+			OPEN OUTPUT ARCHIVO-LOG
+			END-IF
+			STRING "MAIN " DELIMITED BY SIZE
+				WS-FECHA DELIMITED BY SIZE
+				" " DELIMITED BY SIZE
+				WS-HORA DELIMITED BY SIZE
+				INTO LINEA-LOG
+			END-STRING
+			WRITE LINEA-LOG
+			CLOSE ARCHIVO-LOG.
 		END PROGRAM RUTINAS.
