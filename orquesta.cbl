@@ -0,0 +1,85 @@
+	*> Orquestador nocturno:
+	*> Encadena el alta por lote (LOTE1), la clasificación de
+	*> edades (CLASIF1) y el listado de empleados (LISTADO) en
+	*> orden, dejando una marca de checkpoint después de cada
+	*> etapa para poder reiniciar solo la etapa que falló en
+	*> vez de rehacer toda la carga de la noche. También llama
+	*> a CONTROL1 en modo A antes de la etapa 1 y en modo D
+	*> después de la etapa 3, así la reconciliación de control
+	*> totals queda dentro de la corrida nocturna en vez de
+	*> depender de que alguien la corra a mano dos veces.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. ORQUESTA.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT OPTIONAL ARCHIVO-CHECKPOINT
+		ASSIGN TO "orquesta.ckpt"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-STATUS-CKPT.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD ARCHIVO-CHECKPOINT.
+		01 LINEA-CHECKPOINT PIC 9.
+
+	WORKING-STORAGE SECTION.
+		01 WS-STATUS-CKPT PIC XX VALUE "00".
+		01 ETAPA-COMPLETADA PIC 9 VALUE ZERO.
+		01 WS-MODO-CONTROL PIC X.
+
+	PROCEDURE DIVISION.
+	MAIN-PROCEDURE.
+		PERFORM LEER-CHECKPOINT.
+		IF ETAPA-COMPLETADA < 1
+		DISPLAY "Control antes del lote (CONTROL1)."
+		MOVE "A" TO WS-MODO-CONTROL
+		CALL "CONTROL1" USING WS-MODO-CONTROL
+		DISPLAY "Etapa 1: alta por lote (LOTE1)."
+		CALL "LOTE1"
+		MOVE 1 TO ETAPA-COMPLETADA
+		PERFORM ESCRIBIR-CHECKPOINT
+		END-IF.
+		IF ETAPA-COMPLETADA < 2
+		DISPLAY "Etapa 2: clasificación de edades (CLASIF1)."
+		CALL "CLASIF1"
+		MOVE 2 TO ETAPA-COMPLETADA
+		PERFORM ESCRIBIR-CHECKPOINT
+		END-IF.
+		IF ETAPA-COMPLETADA < 3
+		DISPLAY "Etapa 3: listado de empleados (LISTADO)."
+		CALL "LISTADO"
+		DISPLAY "Control después del lote (CONTROL1)."
+		MOVE "D" TO WS-MODO-CONTROL
+		CALL "CONTROL1" USING WS-MODO-CONTROL
+		*> El checkpoint de la etapa 3 se graba recién acá, después
+		*> de CONTROL1 en modo D: si se grabara antes y la corrida
+		*> se cortara durante la reconciliación, un reinicio vería
+		*> la etapa 3 ya completa y nunca volvería a ejecutar el
+		*> control de totales posterior al lote.
+		MOVE 3 TO ETAPA-COMPLETADA
+		PERFORM ESCRIBIR-CHECKPOINT
+		END-IF.
+		DISPLAY "Corrida nocturna completa.".
+		STOP RUN.
+
+	LEER-CHECKPOINT.
+		MOVE ZERO TO ETAPA-COMPLETADA
+		OPEN INPUT ARCHIVO-CHECKPOINT
+		IF WS-STATUS-CKPT = "00"
+		READ ARCHIVO-CHECKPOINT
+		AT END
+		CONTINUE
+		NOT AT END
+		MOVE LINEA-CHECKPOINT TO ETAPA-COMPLETADA
+		END-READ
+		CLOSE ARCHIVO-CHECKPOINT
+		END-IF.
+
+	ESCRIBIR-CHECKPOINT.
+		OPEN OUTPUT ARCHIVO-CHECKPOINT.
+		MOVE ETAPA-COMPLETADA TO LINEA-CHECKPOINT.
+		WRITE LINEA-CHECKPOINT.
+		CLOSE ARCHIVO-CHECKPOINT.
+	END PROGRAM ORQUESTA.
