@@ -0,0 +1,25 @@
+	*> Reporte de cuadre:
+	*> Pide a HASHTOT la cantidad de registros y el total hash
+	*> (suma de EMPLEADO-EDAD) de empleados.dat y los imprime,
+	*> para poder revisar a ojo que el archivo no se truncó ni
+	*> se duplicó en una copia o respaldo.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. BALANCEO.
+
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+		01 WS-CANT-REGISTROS PIC 9(7) VALUE ZERO.
+		01 WS-TOTAL-HASH PIC 9(9) VALUE ZERO.
+		01 NUMERO-PAGINA PIC 99 VALUE ZERO.
+		01 TITULO-REPORTE PIC X(40)
+			VALUE "REPORTE DE CUADRE - EMPLEADOS.DAT".
+
+	PROCEDURE DIVISION.
+	MAIN-PROCEDURE.
+		CALL "HASHTOT" USING WS-CANT-REGISTROS WS-TOTAL-HASH.
+		CALL "RPTHDR" USING TITULO-REPORTE NUMERO-PAGINA.
+		DISPLAY "Cantidad de registros: " WS-CANT-REGISTROS.
+		DISPLAY "Total hash (suma de edades): " WS-TOTAL-HASH.
+		CALL "RPTPIE" USING TITULO-REPORTE WS-CANT-REGISTROS.
+		STOP RUN.
+	END PROGRAM BALANCEO.
