@@ -0,0 +1,130 @@
+	*> Cierre de ejercicio:
+	*> Recorre empleados.dat y mueve los empleados dados de baja
+	*> (EMPLEADO-ESTADO = "B") a un historial anual, sacándolos
+	*> del archivo vivo para que no crezca para siempre.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CIERRE.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT OPTIONAL ARCHIVO-EMPLEADOS
+		ASSIGN TO "empleados.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS EMPLEADO-ID
+		FILE STATUS IS WS-STATUS-EMP.
+
+		SELECT ARCHIVO-HISTORIAL
+		ASSIGN TO "historial.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-STATUS-HIST.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD ARCHIVO-EMPLEADOS.
+		COPY "empleado.cpy".
+
+	FD ARCHIVO-HISTORIAL.
+		01 LINEA-HISTORIAL PIC X(62).
+
+	WORKING-STORAGE SECTION.
+		01 WS-STATUS-EMP PIC XX VALUE "00".
+		01 WS-STATUS-HIST PIC XX VALUE "00".
+		01 FIN-BUSQUEDA PIC X VALUE "N".
+		01 CONTADOR-MIGRADOS PIC 9(5) VALUE ZERO.
+		01 TABLA-IDS-BAJA.
+			02 ID-DE-BAJA OCCURS 999 TIMES PIC 9(5).
+		01 CONTADOR-IDS PIC 9(3) VALUE ZERO.
+		01 INDICE-IDS PIC 9(3) VALUE ZERO.
+		*> Se graba el anio de cierre en cada linea del historial:
+		*> sin esto, correr CIERRE en ejercicios distintos
+		*> intercala bajas de anios distintos en el mismo
+		*> historial.dat (se abre con OPEN EXTEND) sin forma de
+		*> distinguir a que anio pertenecio cada baja.
+		01 WS-FECHA-CIERRE PIC 9(8) VALUE ZERO.
+		01 WS-ANIO-CIERRE PIC 9(4) VALUE ZERO.
+
+	PROCEDURE DIVISION.
+	MAIN.
+		ACCEPT WS-FECHA-CIERRE FROM DATE YYYYMMDD.
+		MOVE WS-FECHA-CIERRE (1:4) TO WS-ANIO-CIERRE.
+		PERFORM APERTURA-ARCHIVOS.
+		PERFORM LOCALIZAR-BAJAS.
+		PERFORM MIGRAR-BAJAS.
+		PERFORM CERRAR-ARCHIVOS.
+		DISPLAY "Empleados migrados: " CONTADOR-MIGRADOS.
+		STOP RUN.
+
+	APERTURA-ARCHIVOS.
+		OPEN I-O ARCHIVO-EMPLEADOS
+		IF WS-STATUS-EMP NOT = "00" AND WS-STATUS-EMP NOT = "05"
+		DISPLAY "Error al abrir empleados.dat. Status: "
+			WS-STATUS-EMP
+		STOP RUN
+		END-IF
+		OPEN EXTEND ARCHIVO-HISTORIAL
+		IF WS-STATUS-HIST = "35"
+		OPEN OUTPUT ARCHIVO-HISTORIAL
+		END-IF
+		IF WS-STATUS-HIST NOT = "00"
+		DISPLAY "Error al abrir historial.dat. Status: "
+			WS-STATUS-HIST
+		STOP RUN
+		END-IF.
+
+	LOCALIZAR-BAJAS.
+		*> Primera pasada: junta los ID a migrar en una tabla,
+		*> porque no se puede borrar mientras se lee NEXT RECORD.
+		MOVE "N" TO FIN-BUSQUEDA
+		MOVE ZERO TO EMPLEADO-ID
+		MOVE ZERO TO CONTADOR-IDS
+		START ARCHIVO-EMPLEADOS KEY IS NOT LESS THAN EMPLEADO-ID
+		INVALID KEY MOVE "S" TO FIN-BUSQUEDA
+		END-START
+		PERFORM UNTIL FIN-BUSQUEDA = "S"
+			READ ARCHIVO-EMPLEADOS NEXT RECORD
+			AT END
+			MOVE "S" TO FIN-BUSQUEDA
+			NOT AT END
+			IF EMPLEADO-ESTADO = "B"
+			ADD 1 TO CONTADOR-IDS
+			MOVE EMPLEADO-ID TO ID-DE-BAJA (CONTADOR-IDS)
+			END-IF
+			END-READ
+		END-PERFORM.
+
+	MIGRAR-BAJAS.
+		PERFORM VARYING INDICE-IDS FROM 1 BY 1
+		UNTIL INDICE-IDS > CONTADOR-IDS
+			PERFORM MIGRAR-UN-EMPLEADO
+		END-PERFORM.
+
+	MIGRAR-UN-EMPLEADO.
+		MOVE ID-DE-BAJA (INDICE-IDS) TO EMPLEADO-ID
+		READ ARCHIVO-EMPLEADOS
+		INVALID KEY
+		DISPLAY "No se encontró ID " EMPLEADO-ID " al migrar."
+		NOT INVALID KEY
+		STRING WS-ANIO-CIERRE DELIMITED BY SIZE
+			" " DELIMITED BY SIZE
+			EMPLEADO-ID DELIMITED BY SIZE
+			EMPLEADO-NOMBRE DELIMITED BY SIZE
+			EMPLEADO-APELLIDO DELIMITED BY SIZE
+			EMPLEADO-EDAD DELIMITED BY SIZE
+			EMPLEADO-TELEFONO DELIMITED BY SIZE
+			INTO LINEA-HISTORIAL
+		END-STRING
+		WRITE LINEA-HISTORIAL
+		DELETE ARCHIVO-EMPLEADOS
+		INVALID KEY
+		DISPLAY "No se pudo borrar ID " EMPLEADO-ID " del vivo."
+		NOT INVALID KEY
+		ADD 1 TO CONTADOR-MIGRADOS
+		END-DELETE
+		END-READ.
+
+	CERRAR-ARCHIVOS.
+		CLOSE ARCHIVO-EMPLEADOS.
+		CLOSE ARCHIVO-HISTORIAL.
+	END PROGRAM CIERRE.
