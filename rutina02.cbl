@@ -0,0 +1,54 @@
+		IDENTIFICATION DIVISION.
+		PROGRAM-ID. RUTINA02.
+
+		ENVIRONMENT DIVISION.
+		INPUT-OUTPUT SECTION.
+			FILE-CONTROL.
+			SELECT ARCHIVO-LOG
+			ASSIGN TO "rutinas.log"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-STATUS-LOG.
+
+		DATA DIVISION.
+		FILE SECTION.
+		FD ARCHIVO-LOG.
+			01 LINEA-LOG PIC X(40).
+
+		WORKING-STORAGE SECTION.
+			01 WS-STATUS-LOG PIC XX VALUE "00".
+			01 WS-FECHA PIC 9(8).
+			01 WS-HORA PIC 9(8).
+
+		LINKAGE SECTION.
+			01 CODIGO-RETORNO PIC 9.
+
+		PROCEDURE DIVISION USING CODIGO-RETORNO.
+		MAIN-PROCEDURE.
+			PERFORM REGISTRAR-TIMESTAMP.
+			DISPLAY "Soy la rutina 2.".
+			*> Si no se pudo dejar el timestamp en el log, la
+			*> rutina se da por fallida: RUTINAS corta la cadena
+			*> en vez de seguir como si nada.
+			IF WS-STATUS-LOG NOT = "00"
+			MOVE 1 TO CODIGO-RETORNO
+			ELSE
+			MOVE ZERO TO CODIGO-RETORNO
+			END-IF.
+			GOBACK.
+
+		REGISTRAR-TIMESTAMP.
+			ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+			ACCEPT WS-HORA FROM TIME.
+			OPEN EXTEND ARCHIVO-LOG
+			IF WS-STATUS-LOG = "35"
+			OPEN OUTPUT ARCHIVO-LOG
+			END-IF
+			STRING "RUTINA02 " DELIMITED BY SIZE
+				WS-FECHA DELIMITED BY SIZE
+				" " DELIMITED BY SIZE
+				WS-HORA DELIMITED BY SIZE
+				INTO LINEA-LOG
+			END-STRING
+			WRITE LINEA-LOG
+			CLOSE ARCHIVO-LOG.
+		END PROGRAM RUTINA02.
