@@ -0,0 +1,51 @@
+	*> Bitácora de errores compartida:
+	*> Subprograma que cualquier pantalla de captura puede
+	*> llamar para dejar una línea en ERRORLOG.DAT cuando
+	*> rechaza un dato, en vez de que el problema se pierda
+	*> en lo que haya mostrado la pantalla en su momento.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. LOGERR.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT ARCHIVO-ERRORLOG
+		ASSIGN TO "errorlog.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-STATUS-LOG.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD ARCHIVO-ERRORLOG.
+		01 LINEA-ERRORLOG PIC X(80).
+
+	WORKING-STORAGE SECTION.
+		01 WS-STATUS-LOG PIC XX VALUE "00".
+		01 WS-FECHA PIC 9(8).
+		01 WS-HORA PIC 9(8).
+
+	LINKAGE SECTION.
+		01 LK-PROGRAMA PIC X(8).
+		01 LK-MENSAJE PIC X(40).
+
+	PROCEDURE DIVISION USING LK-PROGRAMA LK-MENSAJE.
+	MAIN-PROCEDURE.
+		ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+		ACCEPT WS-HORA FROM TIME.
+		OPEN EXTEND ARCHIVO-ERRORLOG
+		IF WS-STATUS-LOG = "35"
+		OPEN OUTPUT ARCHIVO-ERRORLOG
+		END-IF
+		STRING LK-PROGRAMA DELIMITED BY SIZE
+			" " DELIMITED BY SIZE
+			WS-FECHA DELIMITED BY SIZE
+			" " DELIMITED BY SIZE
+			WS-HORA DELIMITED BY SIZE
+			" " DELIMITED BY SIZE
+			LK-MENSAJE DELIMITED BY SIZE
+			INTO LINEA-ERRORLOG
+		END-STRING
+		WRITE LINEA-ERRORLOG
+		CLOSE ARCHIVO-ERRORLOG.
+		GOBACK.
+	END PROGRAM LOGERR.
