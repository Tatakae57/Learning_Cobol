@@ -0,0 +1,55 @@
+	*> Generador de ID de empleado:
+	*> Subprograma compartido que entrega el próximo
+	*> EMPLEADO-ID único, guardando el último entregado en
+	*> siguiente_id.dat para que BASE1 y P-THRU (o cualquier
+	*> otra pantalla de alta futura) nunca repitan un ID.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. SIGEMP.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT OPTIONAL ARCHIVO-SECUENCIA
+		ASSIGN TO "siguiente_id.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-STATUS-SEC.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD ARCHIVO-SECUENCIA.
+		01 LINEA-SECUENCIA PIC 9(5).
+
+	WORKING-STORAGE SECTION.
+		01 WS-STATUS-SEC PIC XX VALUE "00".
+		01 WS-ULTIMO-ID PIC 9(5) VALUE ZERO.
+
+	LINKAGE SECTION.
+		01 LK-NUEVO-ID PIC 9(5).
+
+	PROCEDURE DIVISION USING LK-NUEVO-ID.
+	MAIN-PROCEDURE.
+		PERFORM LEER-ULTIMO-ID.
+		ADD 1 TO WS-ULTIMO-ID.
+		MOVE WS-ULTIMO-ID TO LK-NUEVO-ID.
+		PERFORM GRABAR-ULTIMO-ID.
+		GOBACK.
+
+	LEER-ULTIMO-ID.
+		MOVE ZERO TO WS-ULTIMO-ID
+		OPEN INPUT ARCHIVO-SECUENCIA
+		IF WS-STATUS-SEC = "00"
+		READ ARCHIVO-SECUENCIA
+		AT END
+		CONTINUE
+		NOT AT END
+		MOVE LINEA-SECUENCIA TO WS-ULTIMO-ID
+		END-READ
+		CLOSE ARCHIVO-SECUENCIA
+		END-IF.
+
+	GRABAR-ULTIMO-ID.
+		OPEN OUTPUT ARCHIVO-SECUENCIA.
+		MOVE WS-ULTIMO-ID TO LINEA-SECUENCIA.
+		WRITE LINEA-SECUENCIA.
+		CLOSE ARCHIVO-SECUENCIA.
+	END PROGRAM SIGEMP.
