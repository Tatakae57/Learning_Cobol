@@ -1,46 +1,99 @@
-      * Identificaci贸n de programa
-		IDENTIFICATION DIVISION.
-		PROGRAM-ID. DIVISIONES.
-		AUTHOR. Kae57
-		DATE-WRITTEN. 22/11/24
-		DATE-COMPILED. 22/11/24
-		REMARKS. Programa para ver las divisiones de cobol.
-
-	  * Entorno (no obligatoria)
-		ENVIRONMENT DIVISION.
-			CONFIGURATION SECTION.
-				SOURCE-COMPUTER. Computadora donde se escribi贸.
-				OBJECT-COMPUTER. Computadora donde se va a ejecutar.
-				SPECIAL-NAMES.
-
-			INPUT-OUTPUT SECTION.
-				FILE-CONTROL.
-				SELECT [OPTIONAL] archivo.
-				ASSIGN TO tipo-de-dispositivo. 
-				ORGANIZATION IS organizacion.
-				ACCESS MODE IS modo-de-acceso.
-				RECORD KEY IS clave-del-registro.
-				ALTERNATE KEY IS clave-alternativa.
-				WITH DUPLICATES.
-				STATUS IS. variable-de-estado-del-archivo
+      * Identificacion de programa
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. DIVISIONES.
+	AUTHOR. Kae57.
+	DATE-WRITTEN. 22/11/24.
+	DATE-COMPILED. 22/11/24.
+	REMARKS. Programa para ver las divisiones de cobol.
+
+      * Entorno (no obligatoria)
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+		SOURCE-COMPUTER. Computadora donde se escribio.
+		OBJECT-COMPUTER. Computadora donde se va a ejecutar.
+		SPECIAL-NAMES.
+		CONSOLE IS CRT.
+
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT OPTIONAL ARCHIVO-DEMO ASSIGN TO "demo.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS DEMO-CLAVE
+		ALTERNATE RECORD KEY IS DEMO-DATO WITH DUPLICATES
+		FILE STATUS IS ESTADO-DEMO.
+		SELECT ARCHIVO-IMPRESION ASSIGN TO PRINTER
+		ORGANIZATION IS LINE SEQUENTIAL.
 
       * Registros y variables
-		DATA DIVISION.
-			FILE SECTION. campos-de-registros-de-archivos
-			WORKING-STORAGE SECTION. variables
-				01 VAR1 PIC A(12).
-				01 EDAD PIC 9(2) VALUE 20.
-			LINKAGE SECTION. variables-programa-principal
-			COMMUNICATION SECTION. comunicacion-otros-programas
-			SCREEN SECTION. campos-utilizar-pantalla.
-      
-      * L贸gica de programaci贸n
-		PROCEDURE DIVISION.
-			DISPLAY "Hello World!".
-			MOVE "Variable" TO VAR1.
-			DISPLAY VAR1.
-			DISPLAY "Tu edad: " EDAD.
-			STOP RUN.
+	DATA DIVISION.
+	FILE SECTION.
+		FD ARCHIVO-DEMO.
+		01 DEMO-REGISTRO.
+			02 DEMO-CLAVE PIC 9(5).
+			02 DEMO-DATO PIC X(12).
+		FD ARCHIVO-IMPRESION.
+		01 LINEA-IMPRESION PIC X(80).
+	WORKING-STORAGE SECTION.
+		01 VAR1 PIC A(12).
+		01 EDAD PIC 9(2) VALUE 20.
+		01 ESTADO-DEMO PIC XX VALUE "00".
+		01 NOMBRE-COLA PIC X(8).
+		01 CLAVE-FIN-MENSAJE PIC X.
+		01 ESTADO-MENSAJE PIC XX.
+	COMMUNICATION SECTION.
+		CD ENTRADA-MENSAJES FOR INPUT
+		SYMBOLIC QUEUE IS NOMBRE-COLA
+		END KEY IS CLAVE-FIN-MENSAJE
+		STATUS KEY IS ESTADO-MENSAJE.
+		01 AREA-MENSAJE PIC X(80).
+	LINKAGE SECTION.
+	SCREEN SECTION.
+
+      * Logica de programacion
+	PROCEDURE DIVISION.
+	MAIN.
+		DISPLAY "Hello World!".
+		MOVE "Variable" TO VAR1.
+		DISPLAY VAR1.
+		DISPLAY "Tu edad: " EDAD.
+		PERFORM DEMOSTRAR-ARCHIVO-INDEXADO.
+		PERFORM DEMOSTRAR-IMPRESION.
+		PERFORM DEMOSTRAR-COMUNICACION.
+		STOP RUN.
+
+      * Ejemplo de archivo indexado usando el SELECT de arriba
+	DEMOSTRAR-ARCHIVO-INDEXADO.
+		OPEN I-O ARCHIVO-DEMO
+		IF ESTADO-DEMO = "00" OR ESTADO-DEMO = "05"
+		MOVE 1 TO DEMO-CLAVE
+		MOVE "PRUEBA" TO DEMO-DATO
+		WRITE DEMO-REGISTRO
+		INVALID KEY
+		DISPLAY "Ya existe ese registro."
+		NOT INVALID KEY
+		DISPLAY "Registro de prueba grabado."
+		END-WRITE
+		CLOSE ARCHIVO-DEMO
+		ELSE
+		DISPLAY "No se pudo abrir. Estado: " ESTADO-DEMO
+		END-IF.
+
+      * Ejemplo de impresora y de la mnemonica CRT de arriba
+	DEMOSTRAR-IMPRESION.
+		DISPLAY "Encabezado de impresion." UPON CRT.
+		OPEN OUTPUT ARCHIVO-IMPRESION
+		MOVE "LINEA DE PRUEBA DE IMPRESORA" TO LINEA-IMPRESION
+		WRITE LINEA-IMPRESION
+		CLOSE ARCHIVO-IMPRESION.
+
+      * Ejemplo de mensajeria usando el CD de arriba
+	DEMOSTRAR-COMUNICACION.
+		MOVE "COLA01" TO NOMBRE-COLA
+		RECEIVE ENTRADA-MENSAJES MESSAGE INTO AREA-MENSAJE
+		NO DATA
+		DISPLAY "No hay mensajes pendientes."
+		END-RECEIVE.
 
       * Finalizar programa
-		END PROGRAM DIVISIONES.
\ No newline at end of file
+	END PROGRAM DIVISIONES.
