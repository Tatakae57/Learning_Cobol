@@ -1,15 +1,47 @@
-        IDENTIFICATION DIVISION.                                        
-        PROGRAM-ID. variables_compuestas.                                   
-        DATA DIVISION.                                      
-        WORKING-STORAGE SECTION.                            
-        	01 VARIABLE-COMPUESTA. *> Act√∫a como un array.
-        		02 NUM1 PIC 9 VALUE 2.
-        		02 NUM2 PIC 9 VALUE 3.
-        		02 NUM3 PIC 9 VALUE 4.
-        		
-        PROCEDURE DIVISION.                                 
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. variables_compuestas.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        	01 CANTIDAD-NUM PIC 9 VALUE 3.
+        	*> OCCURS 1 TO 9 DEPENDING ON CANTIDAD-NUM: la tabla
+        	*> crece o se achica en tiempo de ejecución según
+        	*> cuántos valores se carguen, en vez de tener siempre
+        	*> tres casilleros fijos como antes.
+        	01 VARIABLE-COMPUESTA. *> Actúa como un array.
+        		02 NUM PIC 9 OCCURS 1 TO 9 TIMES
+        			DEPENDING ON CANTIDAD-NUM.
+        	*> Vista con nombre de los primeros tres valores. No puede
+        	*> ser un REDEFINES de VARIABLE-COMPUESTA porque COBOL no
+        	*> admite redefinir una tabla con OCCURS DEPENDING ON (su
+        	*> tamaño no es fijo en tiempo de compilación), así que se
+        	*> mantiene como un grupo aparte, cargado con MOVEs.
+        	01 VARIABLE-FIJA.
+        		02 NUM1 PIC 9 VALUE ZERO.
+        		02 NUM2 PIC 9 VALUE ZERO.
+        		02 NUM3 PIC 9 VALUE ZERO.
+        	01 INDICE-NUM PIC 9 VALUE ZERO.
+
+        PROCEDURE DIVISION.
         MAIN.
-        	DISPLAY NUM3.
-        	DISPLAY VARIABLE-COMPUESTA.
+        	MOVE 2 TO NUM (1).
+        	MOVE 3 TO NUM (2).
+        	MOVE 4 TO NUM (3).
+        	DISPLAY NUM (3).
+        	MOVE NUM (1) TO NUM1.
+        	MOVE NUM (2) TO NUM2.
+        	MOVE NUM (3) TO NUM3.
+        	DISPLAY NUM1 " " NUM2 " " NUM3.
+        	PERFORM VARYING INDICE-NUM FROM 1 BY 1
+        	UNTIL INDICE-NUM > CANTIDAD-NUM
+        		DISPLAY NUM (INDICE-NUM)
+        	END-PERFORM.
+        	*> Agregando un cuarto valor la tabla crece en el acto.
+        	MOVE 4 TO CANTIDAD-NUM.
+        	MOVE 5 TO NUM (4).
+        	DISPLAY "Con CANTIDAD-NUM = " CANTIDAD-NUM ":".
+        	PERFORM VARYING INDICE-NUM FROM 1 BY 1
+        	UNTIL INDICE-NUM > CANTIDAD-NUM
+        		DISPLAY NUM (INDICE-NUM)
+        	END-PERFORM.
         	STOP RUN.
         END PROGRAM variables_compuestas.
