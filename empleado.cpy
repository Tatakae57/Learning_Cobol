@@ -0,0 +1,14 @@
+	*> Copybook EMPLEADOS-REGISTRO:
+	*> Layout único del registro de empleados.dat, compartido
+	*> por BASE1, P-THRU, LISTADO, EXPCSV, LOTE1, CIERRE, NOMINA,
+	*> HASHTOT y CLASIF1, para que un cambio de campo se haga
+	*> una sola vez y no se desincronice entre programas.
+	01 EMPLEADOS-REGISTRO.
+		02 EMPLEADO-ID PIC 9(5).
+		02 EMPLEADO-NOMBRE PIC X(20).
+		02 EMPLEADO-APELLIDO PIC X(20).
+		02 EMPLEADO-EDAD PIC X(2).
+		02 EMPLEADO-TELEFONO PIC X(10).
+		02 EMPLEADO-ESTADO PIC X.
+			88 EMPLEADO-ACTIVO VALUE "A".
+			88 EMPLEADO-DE-BAJA VALUE "B".
