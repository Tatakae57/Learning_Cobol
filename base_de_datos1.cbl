@@ -10,60 +10,234 @@
 		FILE-CONTROL.
 		SELECT OPTIONAL ARCHIVO-EMPLEADOS *> Seleccionar la variable ARCHIVO-EMPLEADOS.
 		ASSIGN TO "empleados.dat" *> Asignarle empleados.dat
-		*> Sequential: Uno tras otro
-		*> Line sequential: Linea tras linea
-		ORGANIZATION IS LINE SEQUENTIAL. *> La organización es secuencial.
+		*> Indexed: acceso directo por clave (EMPLEADO-ID).
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS EMPLEADO-ID
+		FILE STATUS IS WS-STATUS.
 
 	DATA DIVISION.
 	FILE SECTION. *> Se describe el archivo lógico.
 	FD ARCHIVO-EMPLEADOS. *> FD: File descriptor.
-		01 EMPLEADOS-REGISTRO.
-			02 EMPLEADO-NOMBRE PIC X(6).
-			02 EMPLEADO-APELLIDO PIC X(6).
-			02 EMPLEADO-EDAD PIC X(2).
+		COPY "empleado.cpy".
 
 	WORKING-STORAGE SECTION.
 		01 NOMBRE PIC X(20) VALUE SPACES.
 		01 APELLIDO PIC X(20) VALUE SPACES.
 		01 EDAD PIC x(6) VALUE SPACES.
 		01 CONTINUAR PIC X VALUE "S".
+		01 OPCION-MENU PIC 9 VALUE 1.
+		01 EDAD-VALIDA PIC X VALUE "N".
+		01 EDAD-NUMERICA PIC 999 VALUE ZERO.
+		01 WS-NUEVO-REGISTRO.
+			02 WS-NUEVO-ID PIC 9(5).
+			02 WS-NUEVO-NOMBRE PIC X(20).
+			02 WS-NUEVO-APELLIDO PIC X(20).
+			02 WS-NUEVO-EDAD PIC X(2).
+			02 WS-NUEVO-TELEFONO PIC X(10).
+			02 WS-NUEVO-ESTADO PIC X.
+		01 FIN-BUSQUEDA PIC X VALUE "N".
+		01 DUPLICADO-HALLADO PIC X VALUE "N".
+		01 CONFIRMAR-ALTA PIC X VALUE "S".
+		01 WS-STATUS PIC XX VALUE "00".
+		01 CONTADOR-ALTAS PIC 9(5) VALUE ZERO.
+		01 WS-PROGRAMA-LOG PIC X(8) VALUE "BASE1".
+		01 WS-MENSAJE-LOG PIC X(40).
 
 	PROCEDURE DIVISION.
 	MAIN.
 		PERFORM APERTURA-ARCHIVO.
 		PERFORM UNTIL CONTINUAR = "N" OR CONTINUAR = "n"
-			PERFORM RECIBIR-REGISTROS
-			PERFORM ESCRITURA-ARCHIVO
+			PERFORM MOSTRAR-MENU
+			ACCEPT OPCION-MENU
+			EVALUATE OPCION-MENU
+				WHEN 1
+					PERFORM ALTA-EMPLEADO
+				WHEN 2
+					PERFORM MODIFICAR-REGISTRO
+				WHEN 3
+					PERFORM ELIMINAR-REGISTRO
+				WHEN 4
+					PERFORM DAR-DE-BAJA-EMPLEADO
+				WHEN OTHER
+					DISPLAY "Opción inválida."
+			END-EVALUATE
 			PERFORM CONTINUAR-PROGRAMA
 			ACCEPT CONTINUAR
 		END-PERFORM.
+		DISPLAY "Altas cargadas: " CONTADOR-ALTAS.
 		PERFORM CERRAR-ARCHIVO.
 		STOP RUN.
 
+	MOSTRAR-MENU.
+		DISPLAY "1. Alta de empleado".
+		DISPLAY "2. Modificar empleado".
+		DISPLAY "3. Eliminar empleado".
+		DISPLAY "4. Dar de baja empleado".
+		DISPLAY "Opción: ".
+
 	CONTINUAR-PROGRAMA.
 		DISPLAY "Continuar programa: ".
 
 	RECIBIR-REGISTROS.
+		*> El ID ya no lo tipea el operador: lo entrega SIGEMP,
+		*> así dos pantallas de alta nunca chocan en el mismo ID.
+		CALL "SIGEMP" USING EMPLEADO-ID.
+		DISPLAY "ID de empleado asignado: " EMPLEADO-ID.
 		DISPLAY "Nombre: ".
 		ACCEPT EMPLEADO-NOMBRE.
 		DISPLAY "Apellido: ".
 		ACCEPT EMPLEADO-APELLIDO.
-		DISPLAY "Edad: ".
-		ACCEPT EMPLEADO-EDAD.
+		PERFORM SOLICITAR-EDAD.
+		DISPLAY "Teléfono: ".
+		ACCEPT EMPLEADO-TELEFONO.
+		MOVE "A" TO EMPLEADO-ESTADO.
+
+	SOLICITAR-EDAD.
+		MOVE "N" TO EDAD-VALIDA
+		PERFORM UNTIL EDAD-VALIDA = "S"
+			DISPLAY "Edad: "
+			ACCEPT EMPLEADO-EDAD
+			PERFORM VALIDAR-EDAD
+		END-PERFORM.
+
+	VALIDAR-EDAD.
+		*> EMPLEADO-EDAD es PIC X(2): el valor numérico más alto
+		*> que puede contener es 99, así que el límite real de
+		*> edad laboral (75, edad máxima admitida para un alta)
+		*> es el que hay que chequear, no una cota que el campo
+		*> físicamente nunca podría superar.
+		IF EMPLEADO-EDAD IS NUMERIC
+			MOVE EMPLEADO-EDAD TO EDAD-NUMERICA
+			IF EDAD-NUMERICA > 75
+				DISPLAY "Edad fuera de rango (0-75)."
+				MOVE "Edad fuera de rango (0-75)."
+					TO WS-MENSAJE-LOG
+				CALL "LOGERR" USING WS-PROGRAMA-LOG
+					WS-MENSAJE-LOG
+			ELSE
+				MOVE "S" TO EDAD-VALIDA
+			END-IF
+		ELSE
+			DISPLAY "Edad inválida, ingrese solo números."
+			MOVE "Edad no numérica ingresada."
+				TO WS-MENSAJE-LOG
+			CALL "LOGERR" USING WS-PROGRAMA-LOG
+				WS-MENSAJE-LOG
+		END-IF.
+
+	ALTA-EMPLEADO.
+		PERFORM RECIBIR-REGISTROS
+		MOVE EMPLEADOS-REGISTRO TO WS-NUEVO-REGISTRO
+		PERFORM BUSCAR-DUPLICADO
+		MOVE "S" TO CONFIRMAR-ALTA
+		IF DUPLICADO-HALLADO = "S"
+		DISPLAY "Ya existe con ese nombre y apellido."
+		DISPLAY "Confirmar alta de todas formas (S/N): "
+		ACCEPT CONFIRMAR-ALTA
+		END-IF
+		MOVE WS-NUEVO-REGISTRO TO EMPLEADOS-REGISTRO
+		IF CONFIRMAR-ALTA = "S" OR CONFIRMAR-ALTA = "s"
+		PERFORM ESCRITURA-ARCHIVO
+		ELSE
+		DISPLAY "Alta cancelada."
+		END-IF.
+
+	BUSCAR-DUPLICADO.
+		MOVE "N" TO DUPLICADO-HALLADO
+		MOVE "N" TO FIN-BUSQUEDA
+		MOVE ZERO TO EMPLEADO-ID
+		START ARCHIVO-EMPLEADOS KEY IS NOT LESS THAN EMPLEADO-ID
+		INVALID KEY MOVE "S" TO FIN-BUSQUEDA
+		END-START
+		PERFORM UNTIL FIN-BUSQUEDA = "S"
+			READ ARCHIVO-EMPLEADOS NEXT RECORD
+			AT END
+			MOVE "S" TO FIN-BUSQUEDA
+			NOT AT END
+			IF EMPLEADO-NOMBRE = WS-NUEVO-NOMBRE
+			AND EMPLEADO-APELLIDO = WS-NUEVO-APELLIDO
+				MOVE "S" TO DUPLICADO-HALLADO
+				MOVE "S" TO FIN-BUSQUEDA
+			END-IF
+			END-READ
+		END-PERFORM.
+
+	MODIFICAR-REGISTRO.
+		DISPLAY "ID de empleado a modificar: ".
+		ACCEPT EMPLEADO-ID.
+		READ ARCHIVO-EMPLEADOS
+		INVALID KEY
+		DISPLAY "No existe ese ID."
+		NOT INVALID KEY
+		DISPLAY "Nuevo nombre: "
+		ACCEPT EMPLEADO-NOMBRE
+		DISPLAY "Nuevo apellido: "
+		ACCEPT EMPLEADO-APELLIDO
+		PERFORM SOLICITAR-EDAD
+		DISPLAY "Nuevo teléfono: "
+		ACCEPT EMPLEADO-TELEFONO
+		PERFORM REESCRIBIR-REGISTRO
+		END-READ.
+
+	REESCRIBIR-REGISTRO.
+		REWRITE EMPLEADOS-REGISTRO
+		INVALID KEY
+		DISPLAY "No se pudo modificar."
+		END-REWRITE.
+
+	ELIMINAR-REGISTRO.
+		DISPLAY "ID de empleado a eliminar: ".
+		ACCEPT EMPLEADO-ID.
+		DELETE ARCHIVO-EMPLEADOS
+		INVALID KEY
+		DISPLAY "No existe ese ID."
+		NOT INVALID KEY
+		DISPLAY "Empleado eliminado."
+		END-DELETE.
+
+	DAR-DE-BAJA-EMPLEADO.
+		*> A diferencia de ELIMINAR-REGISTRO (que borra el
+		*> registro del archivo), esto solo marca al empleado
+		*> como de baja; CIERRE lo mueve al historial luego.
+		DISPLAY "ID de empleado a dar de baja: ".
+		ACCEPT EMPLEADO-ID.
+		READ ARCHIVO-EMPLEADOS
+		INVALID KEY
+		DISPLAY "No existe ese ID."
+		NOT INVALID KEY
+		MOVE "B" TO EMPLEADO-ESTADO
+		PERFORM REESCRIBIR-REGISTRO
+		DISPLAY "Empleado dado de baja."
+		END-READ.
 
 	APERTURA-ARCHIVO.
 		*> Modos de apertura:
-		*> EXTEND: Agregar al final del archivo (permite crear).
-		*> I-O: Escribir y leer (si existe).
+		*> EXTEND: Agregar al final del archivo (solo secuencial).
+		*> I-O: Escribir y leer (crea el archivo si no existe, al ser OPTIONAL).
 		*> INPUT: Leer archivo (si existe).
 		*> OUTPUT: Sobreescribir archivo (si existe).
 		*> Para evitar errores en INPUT Y OUTPUT se lo debe
 		*> abrir con OPTIONAL en FILE SECTION.
-		OPEN EXTEND ARCHIVO-EMPLEADOS.
-	
+		*> Un archivo indexado no admite EXTEND: se abre I-O
+		*> para poder ubicar registros por EMPLEADO-ID.
+		OPEN I-O ARCHIVO-EMPLEADOS
+		IF WS-STATUS NOT = "00" AND WS-STATUS NOT = "05"
+		DISPLAY "Error al abrir el archivo. Status: " WS-STATUS
+		STOP RUN
+		END-IF.
+
 	ESCRITURA-ARCHIVO.
-		WRITE EMPLEADOS-REGISTRO.
+		WRITE EMPLEADOS-REGISTRO
+		IF WS-STATUS NOT = "00"
+		DISPLAY "Error al escribir. Status: " WS-STATUS
+		ELSE
+		ADD 1 TO CONTADOR-ALTAS
+		END-IF.
 
 	CERRAR-ARCHIVO.
-		CLOSE ARCHIVO-EMPLEADOS.
+		CLOSE ARCHIVO-EMPLEADOS
+		IF WS-STATUS NOT = "00"
+		DISPLAY "Error al cerrar. Status: " WS-STATUS
+		END-IF.
 	END PROGRAM BASE1.
