@@ -0,0 +1,173 @@
+	*> Nómina:
+	*> Recorre empleados.dat, busca la tarifa horaria de cada
+	*> empleado activo en tarifas.dat y calcula el pago bruto
+	*> con el mismo patrón aritmético de OPERACIONES (MULTIPLY
+	*> ROUNDED), imprimiendo un reporte paginado por empleado.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. NOMINA.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT OPTIONAL ARCHIVO-EMPLEADOS
+		ASSIGN TO "empleados.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS EMPLEADO-ID
+		FILE STATUS IS WS-STATUS-EMP.
+
+		SELECT OPTIONAL ARCHIVO-TARIFAS
+		ASSIGN TO "tarifas.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-STATUS-TAR.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD ARCHIVO-EMPLEADOS.
+		COPY "empleado.cpy".
+
+	FD ARCHIVO-TARIFAS.
+		01 LINEA-TARIFA.
+			02 TAR-ID PIC 9(5).
+			02 TAR-TARIFA PIC 9(3)V99.
+			02 TAR-HORAS PIC 9(3)V99.
+
+	WORKING-STORAGE SECTION.
+		01 WS-STATUS-TAR PIC XX VALUE "00".
+		01 WS-STATUS-EMP PIC XX VALUE "00".
+		01 FIN-ARCHIVO PIC X VALUE "N".
+		01 FIN-TARIFAS PIC X VALUE "N".
+		01 CONTADOR-TARIFAS PIC 9(3) VALUE ZERO.
+		01 INDICE-TARIFA PIC 9(3) VALUE ZERO.
+		01 TARIFA-HALLADA PIC X VALUE "N".
+		01 WS-TARIFA-ENCONTRADA PIC 9(3) VALUE ZERO.
+		01 TABLA-TARIFAS.
+			02 TARIFA-ENTRADA OCCURS 999 TIMES.
+				03 TE-ID PIC 9(5).
+				03 TE-TARIFA PIC 9(3)V99.
+				03 TE-HORAS PIC 9(3)V99.
+		01 PAGO-BRUTO PIC 9(6)V99 VALUE ZERO.
+		01 TOTAL-NOMINA PIC 9(7)V99 VALUE ZERO.
+		01 TOTAL-NOMINA-EDITADO PIC $$,$$$,$$9.99.
+		01 CONTADOR-PAGADOS PIC 9(7) VALUE ZERO.
+		01 NUMERO-PAGINA PIC 99 VALUE ZERO.
+		01 LINEAS-EN-PAGINA PIC 99 VALUE ZERO.
+		01 LINEAS-POR-PAGINA PIC 99 VALUE 20.
+		01 TITULO-REPORTE PIC X(40)
+			VALUE "NOMINA DE EMPLEADOS".
+		01 LINEA-ENCABEZADO.
+			02 FILLER PIC X(20) VALUE "NOMBRE".
+			02 FILLER PIC X VALUE SPACE.
+			02 FILLER PIC X(20) VALUE "APELLIDO".
+			02 FILLER PIC X VALUE SPACE.
+			02 FILLER PIC X(9) VALUE "TARIFA/H".
+			02 FILLER PIC X VALUE SPACE.
+			02 FILLER PIC X(6) VALUE "HORAS".
+			02 FILLER PIC X VALUE SPACE.
+			02 FILLER PIC X(12) VALUE "PAGO BRUTO".
+		01 LINEA-DETALLE.
+			02 LD-NOMBRE PIC X(20).
+			02 FILLER PIC X VALUE SPACE.
+			02 LD-APELLIDO PIC X(20).
+			02 FILLER PIC X VALUE SPACE.
+			02 LD-TARIFA PIC ZZ9.99.
+			02 FILLER PIC X VALUE SPACE.
+			02 LD-HORAS PIC ZZ9.99.
+			02 FILLER PIC X VALUE SPACE.
+			02 LD-PAGO PIC $$$,$$$9.99.
+
+	PROCEDURE DIVISION.
+	MAIN.
+		PERFORM CARGAR-TARIFAS.
+		OPEN INPUT ARCHIVO-EMPLEADOS
+		IF WS-STATUS-EMP NOT = "00" AND WS-STATUS-EMP NOT = "05"
+		DISPLAY "Error al abrir empleados.dat. Status: "
+			WS-STATUS-EMP
+		ELSE
+		PERFORM IMPRIMIR-ENCABEZADO
+		PERFORM UNTIL FIN-ARCHIVO = "S"
+			READ ARCHIVO-EMPLEADOS NEXT RECORD
+			AT END
+			MOVE "S" TO FIN-ARCHIVO
+			NOT AT END
+			IF EMPLEADO-ESTADO = "A"
+			PERFORM LIQUIDAR-EMPLEADO
+			END-IF
+			END-READ
+		END-PERFORM
+		CLOSE ARCHIVO-EMPLEADOS
+		PERFORM IMPRIMIR-PIE
+		END-IF.
+		STOP RUN.
+
+	CARGAR-TARIFAS.
+		MOVE ZERO TO CONTADOR-TARIFAS
+		OPEN INPUT ARCHIVO-TARIFAS
+		IF WS-STATUS-TAR = "00"
+		PERFORM UNTIL FIN-TARIFAS = "S"
+			READ ARCHIVO-TARIFAS
+			AT END
+			MOVE "S" TO FIN-TARIFAS
+			NOT AT END
+			ADD 1 TO CONTADOR-TARIFAS
+			MOVE TAR-ID TO TE-ID (CONTADOR-TARIFAS)
+			MOVE TAR-TARIFA TO TE-TARIFA (CONTADOR-TARIFAS)
+			MOVE TAR-HORAS TO TE-HORAS (CONTADOR-TARIFAS)
+			END-READ
+		END-PERFORM
+		CLOSE ARCHIVO-TARIFAS
+		END-IF.
+
+	BUSCAR-TARIFA.
+		*> El índice que queda al cortar el PERFORM VARYING con un
+		*> MOVE CONTADOR-TARIFAS TO INDICE-TARIFA no es la fila que
+		*> coincidió: VARYING suma 1 después del cuerpo y recién
+		*> entonces vuelve a probar UNTIL, así que a la salida
+		*> INDICE-TARIFA queda en CONTADOR-TARIFAS + 1, una fila más
+		*> allá de la que matcheó. Por eso la fila encontrada se
+		*> guarda aparte, en WS-TARIFA-ENCONTRADA, antes de cortar.
+		MOVE "N" TO TARIFA-HALLADA
+		PERFORM VARYING INDICE-TARIFA FROM 1 BY 1
+		UNTIL INDICE-TARIFA > CONTADOR-TARIFAS
+		IF TE-ID (INDICE-TARIFA) = EMPLEADO-ID
+			MOVE "S" TO TARIFA-HALLADA
+			MOVE INDICE-TARIFA TO WS-TARIFA-ENCONTRADA
+			MOVE CONTADOR-TARIFAS TO INDICE-TARIFA
+		END-IF
+		END-PERFORM.
+
+	LIQUIDAR-EMPLEADO.
+		PERFORM BUSCAR-TARIFA
+		IF TARIFA-HALLADA = "N"
+		DISPLAY "Sin tarifa cargada para ID " EMPLEADO-ID
+		ELSE
+		MULTIPLY TE-TARIFA (WS-TARIFA-ENCONTRADA)
+			BY TE-HORAS (WS-TARIFA-ENCONTRADA)
+			GIVING PAGO-BRUTO ROUNDED
+		ADD PAGO-BRUTO TO TOTAL-NOMINA
+		ADD 1 TO CONTADOR-PAGADOS
+		PERFORM IMPRIMIR-DETALLE
+		END-IF.
+
+	IMPRIMIR-ENCABEZADO.
+		MOVE ZERO TO LINEAS-EN-PAGINA
+		CALL "RPTHDR" USING TITULO-REPORTE NUMERO-PAGINA
+		DISPLAY LINEA-ENCABEZADO.
+
+	IMPRIMIR-DETALLE.
+		IF LINEAS-EN-PAGINA >= LINEAS-POR-PAGINA
+		PERFORM IMPRIMIR-ENCABEZADO
+		END-IF
+		ADD 1 TO LINEAS-EN-PAGINA
+		MOVE EMPLEADO-NOMBRE TO LD-NOMBRE
+		MOVE EMPLEADO-APELLIDO TO LD-APELLIDO
+		MOVE TE-TARIFA (WS-TARIFA-ENCONTRADA) TO LD-TARIFA
+		MOVE TE-HORAS (WS-TARIFA-ENCONTRADA) TO LD-HORAS
+		MOVE PAGO-BRUTO TO LD-PAGO
+		DISPLAY LINEA-DETALLE.
+
+	IMPRIMIR-PIE.
+		MOVE TOTAL-NOMINA TO TOTAL-NOMINA-EDITADO
+		CALL "RPTPIE" USING TITULO-REPORTE CONTADOR-PAGADOS
+		DISPLAY "TOTAL NOMINA: " TOTAL-NOMINA-EDITADO.
+	END PROGRAM NOMINA.
