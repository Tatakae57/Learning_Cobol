@@ -0,0 +1,36 @@
+	*> Encabezado de reporte compartido:
+	*> Subprograma que imprime el encabezado estándar (título,
+	*> número de página, fecha) para que LISTADO, NOMINA y
+	*> BALANCEO no reinventen cada uno su propio salto de página.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. RPTHDR.
+
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+		01 WS-FECHA-NUMERICA PIC 9(8) VALUE ZERO.
+		*> ACCEPT FROM DATE YYYYMMDD entrega el año primero; para
+		*> imprimir "Fecha: MM/DD/AA" en el encabezado hay que
+		*> reordenar los dígitos en vez de solo ponerles barras.
+		01 WS-FECHA-EDITADA.
+			02 WS-FECHA-ED-MES PIC 99.
+			02 FILLER PIC X VALUE "/".
+			02 WS-FECHA-ED-DIA PIC 99.
+			02 FILLER PIC X VALUE "/".
+			02 WS-FECHA-ED-ANIO PIC 99.
+
+	LINKAGE SECTION.
+		01 LK-TITULO PIC X(40).
+		01 LK-PAGINA PIC 99.
+
+	PROCEDURE DIVISION USING LK-TITULO LK-PAGINA.
+	MAIN-PROCEDURE.
+		ADD 1 TO LK-PAGINA.
+		ACCEPT WS-FECHA-NUMERICA FROM DATE YYYYMMDD.
+		MOVE WS-FECHA-NUMERICA (5:2) TO WS-FECHA-ED-MES.
+		MOVE WS-FECHA-NUMERICA (7:2) TO WS-FECHA-ED-DIA.
+		MOVE WS-FECHA-NUMERICA (3:2) TO WS-FECHA-ED-ANIO.
+		DISPLAY " ".
+		DISPLAY LK-TITULO " - PAGINA " LK-PAGINA
+			" - FECHA " WS-FECHA-EDITADA.
+		GOBACK.
+	END PROGRAM RPTHDR.
