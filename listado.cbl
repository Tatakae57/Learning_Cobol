@@ -0,0 +1,156 @@
+	*> Listado de empleados:
+	*> Recorre empleados.dat de punta a punta e imprime
+	*> un listado paginado (nombre, apellido, edad, contador),
+	*> ordenado alfabéticamente por apellido.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. LISTADO.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT OPTIONAL ARCHIVO-EMPLEADOS
+		ASSIGN TO "empleados.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS EMPLEADO-ID
+		FILE STATUS IS WS-STATUS.
+
+		SELECT ARCHIVO-ORDEN
+		ASSIGN TO "ordenl.tmp".
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD ARCHIVO-EMPLEADOS.
+		COPY "empleado.cpy".
+
+	SD ARCHIVO-ORDEN.
+		01 ORDEN-REGISTRO.
+			02 ORDEN-APELLIDO PIC X(20).
+			02 ORDEN-NOMBRE PIC X(20).
+			02 ORDEN-ID PIC 9(5).
+			02 ORDEN-EDAD PIC X(2).
+			02 ORDEN-TELEFONO PIC X(10).
+			02 ORDEN-ESTADO PIC X.
+
+	WORKING-STORAGE SECTION.
+		01 WS-STATUS PIC XX VALUE "00".
+		01 FIN-ARCHIVO PIC X VALUE "N".
+		01 CONTADOR-REGISTROS PIC 9(7) VALUE ZERO.
+		01 LINEAS-EN-PAGINA PIC 99 VALUE ZERO.
+		01 NUMERO-PAGINA PIC 99 VALUE ZERO.
+		01 LINEAS-POR-PAGINA PIC 99 VALUE 20.
+		01 EDAD-CLASIFICAR PIC 999 VALUE ZERO.
+		01 TABLA-RANGOS-DATOS.
+			02 FILLER PIC X(13) VALUE "000017MENOR  ".
+			02 FILLER PIC X(13) VALUE "018040JOVEN  ".
+			02 FILLER PIC X(13) VALUE "041065MADURO ".
+			02 FILLER PIC X(13) VALUE "066100ANCIANO".
+		01 TABLA-RANGOS REDEFINES TABLA-RANGOS-DATOS.
+			02 RANGO-ENTRADA OCCURS 4 TIMES.
+				03 RANGO-MINIMO PIC 999.
+				03 RANGO-MAXIMO PIC 999.
+				03 RANGO-NOMBRE PIC X(7).
+		01 INDICE-RANGO PIC 9 VALUE ZERO.
+		01 RANGO-EDAD-TEXTO PIC X(7) VALUE SPACES.
+		01 TITULO-REPORTE PIC X(40)
+			VALUE "LISTADO DE EMPLEADOS".
+		01 LINEA-ENCABEZADO.
+			02 FILLER PIC X(6) VALUE SPACES.
+			02 FILLER PIC X(20) VALUE "NOMBRE".
+			02 FILLER PIC X VALUE SPACE.
+			02 FILLER PIC X(20) VALUE "APELLIDO".
+			02 FILLER PIC X VALUE SPACE.
+			02 FILLER PIC X(2) VALUE "ED".
+			02 FILLER PIC X VALUE SPACE.
+			02 FILLER PIC X(7) VALUE "RANGO".
+		01 LINEA-DETALLE.
+			02 LD-CONTADOR PIC ZZZZ9.
+			02 FILLER PIC X VALUE SPACE.
+			02 LD-NOMBRE PIC X(20).
+			02 FILLER PIC X VALUE SPACE.
+			02 LD-APELLIDO PIC X(20).
+			02 FILLER PIC X VALUE SPACE.
+			02 LD-EDAD PIC X(2).
+			02 FILLER PIC X VALUE SPACE.
+			02 LD-RANGO PIC X(7).
+
+	PROCEDURE DIVISION.
+	MAIN.
+		PERFORM IMPRIMIR-ENCABEZADO.
+		SORT ARCHIVO-ORDEN ON ASCENDING KEY ORDEN-APELLIDO
+			INPUT PROCEDURE IS CARGAR-ORDEN
+			OUTPUT PROCEDURE IS LISTAR-ORDEN.
+		PERFORM IMPRIMIR-PIE.
+		*> GOBACK en vez de STOP RUN: permite que ORQUESTA llame
+		*> a LISTADO como subprograma sin terminar el run unit.
+		GOBACK.
+
+	CARGAR-ORDEN.
+		OPEN INPUT ARCHIVO-EMPLEADOS
+		IF WS-STATUS NOT = "00" AND WS-STATUS NOT = "05"
+		DISPLAY "Error al abrir empleados.dat. Status: "
+			WS-STATUS
+		ELSE
+		PERFORM UNTIL FIN-ARCHIVO = "S"
+			READ ARCHIVO-EMPLEADOS NEXT RECORD
+			AT END
+			MOVE "S" TO FIN-ARCHIVO
+			NOT AT END
+			MOVE EMPLEADO-APELLIDO TO ORDEN-APELLIDO
+			MOVE EMPLEADO-NOMBRE TO ORDEN-NOMBRE
+			MOVE EMPLEADO-ID TO ORDEN-ID
+			MOVE EMPLEADO-EDAD TO ORDEN-EDAD
+			MOVE EMPLEADO-TELEFONO TO ORDEN-TELEFONO
+			MOVE EMPLEADO-ESTADO TO ORDEN-ESTADO
+			RELEASE ORDEN-REGISTRO
+			END-READ
+		END-PERFORM
+		CLOSE ARCHIVO-EMPLEADOS
+		END-IF.
+
+	LISTAR-ORDEN.
+		MOVE "N" TO FIN-ARCHIVO
+		PERFORM UNTIL FIN-ARCHIVO = "S"
+			RETURN ARCHIVO-ORDEN
+			AT END
+			MOVE "S" TO FIN-ARCHIVO
+			NOT AT END
+			PERFORM IMPRIMIR-DETALLE
+			END-RETURN
+		END-PERFORM.
+
+	IMPRIMIR-ENCABEZADO.
+		MOVE ZERO TO LINEAS-EN-PAGINA
+		CALL "RPTHDR" USING TITULO-REPORTE NUMERO-PAGINA
+		DISPLAY LINEA-ENCABEZADO.
+
+	IMPRIMIR-DETALLE.
+		IF LINEAS-EN-PAGINA >= LINEAS-POR-PAGINA
+			PERFORM IMPRIMIR-ENCABEZADO
+		END-IF
+		ADD 1 TO CONTADOR-REGISTROS
+		ADD 1 TO LINEAS-EN-PAGINA
+		PERFORM CLASIFICAR-EDAD
+		MOVE CONTADOR-REGISTROS TO LD-CONTADOR
+		MOVE ORDEN-NOMBRE TO LD-NOMBRE
+		MOVE ORDEN-APELLIDO TO LD-APELLIDO
+		MOVE ORDEN-EDAD TO LD-EDAD
+		MOVE RANGO-EDAD-TEXTO TO LD-RANGO
+		DISPLAY LINEA-DETALLE.
+
+	CLASIFICAR-EDAD.
+		MOVE ORDEN-EDAD TO EDAD-CLASIFICAR
+		MOVE "?" TO RANGO-EDAD-TEXTO
+		PERFORM VARYING INDICE-RANGO FROM 1 BY 1
+		UNTIL INDICE-RANGO > 4
+		IF EDAD-CLASIFICAR >= RANGO-MINIMO (INDICE-RANGO)
+		AND EDAD-CLASIFICAR <= RANGO-MAXIMO (INDICE-RANGO)
+		MOVE RANGO-NOMBRE (INDICE-RANGO)
+			TO RANGO-EDAD-TEXTO
+		MOVE 4 TO INDICE-RANGO
+		END-IF
+		END-PERFORM.
+
+	IMPRIMIR-PIE.
+		CALL "RPTPIE" USING TITULO-REPORTE CONTADOR-REGISTROS.
+	END PROGRAM LISTADO.
