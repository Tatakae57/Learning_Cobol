@@ -0,0 +1,110 @@
+	*> Reconciliación de la corrida nocturna:
+	*> Antes de correr el lote, se guarda un total de control
+	*> (cantidad de registros y un hash) de empleados.dat; al
+	*> terminar el lote se vuelve a correr en modo DESPUES para
+	*> comparar y avisar si algo no cuadra.
+	*> LK-MODO permite que ORQUESTA la llame sin operador de por
+	*> medio (A antes de la etapa 1, D después de la última),
+	*> igual que lo resuelto para BASE1 con LOTE1: un driver
+	*> desatendido no puede contestar un ACCEPT. Si se corre
+	*> sola por consola, LK-MODO no trae "A"/"D" y el programa
+	*> sigue preguntando el modo como siempre.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CONTROL1.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT OPTIONAL ARCHIVO-CONTROL
+		ASSIGN TO "control.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-STATUS-CTL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD ARCHIVO-CONTROL.
+		01 LINEA-CONTROL.
+			02 CTL-CONTADOR PIC 9(7).
+			02 CTL-HASH PIC 9(9).
+
+	WORKING-STORAGE SECTION.
+		01 WS-STATUS-CTL PIC XX VALUE "00".
+		01 MODO-EJECUCION PIC X VALUE SPACE.
+		01 WS-CANT-ACTUAL PIC 9(7) VALUE ZERO.
+		01 WS-HASH-ACTUAL PIC 9(9) VALUE ZERO.
+		01 WS-CANT-PREVIO PIC 9(7) VALUE ZERO.
+		01 WS-HASH-PREVIO PIC 9(9) VALUE ZERO.
+		01 CONTROL-LEIDO PIC X VALUE "N".
+
+	LINKAGE SECTION.
+		01 LK-MODO PIC X.
+
+	PROCEDURE DIVISION USING LK-MODO.
+	MAIN-PROCEDURE.
+		EVALUATE LK-MODO
+			WHEN "A"
+			WHEN "a"
+			WHEN "D"
+			WHEN "d"
+				MOVE LK-MODO TO MODO-EJECUCION
+			WHEN OTHER
+				DISPLAY "Modo (A=Antes, D=Despues): "
+				ACCEPT MODO-EJECUCION
+		END-EVALUATE.
+		CALL "HASHTOT" USING WS-CANT-ACTUAL WS-HASH-ACTUAL.
+		EVALUATE MODO-EJECUCION
+			WHEN "A"
+			WHEN "a"
+				PERFORM GUARDAR-CONTROL
+			WHEN "D"
+			WHEN "d"
+				PERFORM COMPARAR-CONTROL
+			WHEN OTHER
+				DISPLAY "Modo inválido, use A o D."
+		END-EVALUATE.
+		*> GOBACK en vez de STOP RUN: ORQUESTA la llama dos veces
+		*> en la misma corrida (antes y después del lote) y no
+		*> puede hacerlo si CONTROL1 mata el run unit.
+		GOBACK.
+
+	GUARDAR-CONTROL.
+		OPEN OUTPUT ARCHIVO-CONTROL
+		MOVE WS-CANT-ACTUAL TO CTL-CONTADOR
+		MOVE WS-HASH-ACTUAL TO CTL-HASH
+		WRITE LINEA-CONTROL
+		CLOSE ARCHIVO-CONTROL
+		DISPLAY "Control guardado. Registros: " WS-CANT-ACTUAL
+		DISPLAY "Hash: " WS-HASH-ACTUAL.
+
+	COMPARAR-CONTROL.
+		PERFORM LEER-CONTROL-PREVIO
+		IF CONTROL-LEIDO = "N"
+		DISPLAY "No hay control previo (corra modo A antes)."
+		ELSE
+		DISPLAY "Registros antes: " WS-CANT-PREVIO
+			" - despues: " WS-CANT-ACTUAL
+		DISPLAY "Hash antes: " WS-HASH-PREVIO
+			" - despues: " WS-HASH-ACTUAL
+		IF WS-CANT-ACTUAL = WS-CANT-PREVIO
+		AND WS-HASH-ACTUAL = WS-HASH-PREVIO
+			DISPLAY "Control OK: la corrida cuadra."
+		ELSE
+			DISPLAY "ALERTA: el control NO cuadra."
+		END-IF
+		END-IF.
+
+	LEER-CONTROL-PREVIO.
+		MOVE "N" TO CONTROL-LEIDO
+		OPEN INPUT ARCHIVO-CONTROL
+		IF WS-STATUS-CTL = "00"
+		READ ARCHIVO-CONTROL
+		AT END
+		CONTINUE
+		NOT AT END
+		MOVE CTL-CONTADOR TO WS-CANT-PREVIO
+		MOVE CTL-HASH TO WS-HASH-PREVIO
+		MOVE "S" TO CONTROL-LEIDO
+		END-READ
+		CLOSE ARCHIVO-CONTROL
+		END-IF.
+	END PROGRAM CONTROL1.
