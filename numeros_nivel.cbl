@@ -1,30 +1,52 @@
-        IDENTIFICATION DIVISION.                                        
-        PROGRAM-ID. numeros_nivel.                                   
-        DATA DIVISION.                                      
-        WORKING-STORAGE SECTION.                            
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. numeros_nivel.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
         	 *> 02 a 49: Subdivisiones de 01.
         	 *> Nivel 77: Variables sin subdivisiones.
         	 *> Nivel 88: Posibles valores para una variable.
         	 01 ARRAY.
         	 	02 NUM1 PIC 9 VALUE 1.
         	 	02 NUM2 PIC 9 VALUE 2.
-        	 	02 NUM2 PIC 9 VALUE 3.
+        	 	02 NUM3 PIC 9 VALUE 3.
 
-        	 01 EDAD PIC 999. *> Actua como un enum
-        	 	88 JOVEN VALUE 1 THRU 40.
-        	 	88 MADURO VALUE 41 THRU 65.
-        	 	88 ANCIANO VALUE 66 THRU 100.
+        	 01 EDAD PIC 999.
+        	 *> Los rangos ya no son 88-levels con THRU fijo: salen de
+        	 *> una tabla FILLER/REDEFINES, igual que en LISTADO, para
+        	 *> poder agregar o mover un rango sin tocar la PROCEDURE
+        	 *> DIVISION. MENOR cubre a los menores de edad (0-17),
+        	 *> antes no existía ningún rango por debajo de JOVEN.
+        	 01 TABLA-RANGOS-DATOS.
+        	 	02 FILLER PIC X(13) VALUE "000017MENOR  ".
+        	 	02 FILLER PIC X(13) VALUE "018040JOVEN  ".
+        	 	02 FILLER PIC X(13) VALUE "041065MADURO ".
+        	 	02 FILLER PIC X(13) VALUE "066100ANCIANO".
+        	 01 TABLA-RANGOS REDEFINES TABLA-RANGOS-DATOS.
+        	 	02 RANGO-ENTRADA OCCURS 4 TIMES.
+        	 		03 RANGO-MINIMO PIC 999.
+        	 		03 RANGO-MAXIMO PIC 999.
+        	 		03 RANGO-NOMBRE PIC X(7).
+        	 01 INDICE-RANGO PIC 9 VALUE ZERO.
+        	 01 RANGO-EDAD-TEXTO PIC X(7) VALUE SPACES.
 
-        PROCEDURE DIVISION.                                 
+        PROCEDURE DIVISION.
         MAIN-PROCEDURE.
         	DISPLAY "INGRESE SU EDAD: "
         	ACCEPT EDAD.
-        	IF JOVEN
-        		DISPLAY "Usted es joven.".
-        	IF MADURO
-        		DISPLAY "Usted es maduro.".
-        	IF ANCIANO
-        		DISPLAY "Usted es un anciano.".
+        	PERFORM CLASIFICAR-EDAD.
+        	DISPLAY "Usted es " RANGO-EDAD-TEXTO ".".
 
         	STOP RUN.
+
+        CLASIFICAR-EDAD.
+        	MOVE "?" TO RANGO-EDAD-TEXTO
+        	PERFORM VARYING INDICE-RANGO FROM 1 BY 1
+        	UNTIL INDICE-RANGO > 4
+        		IF EDAD >= RANGO-MINIMO (INDICE-RANGO)
+        		AND EDAD <= RANGO-MAXIMO (INDICE-RANGO)
+        			MOVE RANGO-NOMBRE (INDICE-RANGO)
+        				TO RANGO-EDAD-TEXTO
+        			MOVE 4 TO INDICE-RANGO
+        		END-IF
+        	END-PERFORM.
         END PROGRAM numeros_nivel.
