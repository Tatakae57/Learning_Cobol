@@ -0,0 +1,78 @@
+	*> Exportación a CSV:
+	*> Recorre empleados.dat y genera empleados.csv
+	*> con encabezado, para entregar a planillas de cálculo.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. EXPCSV.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT OPTIONAL ARCHIVO-EMPLEADOS
+		ASSIGN TO "empleados.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS EMPLEADO-ID
+		FILE STATUS IS WS-STATUS.
+
+		SELECT ARCHIVO-CSV
+		ASSIGN TO "empleados.csv"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD ARCHIVO-EMPLEADOS.
+		COPY "empleado.cpy".
+
+	FD ARCHIVO-CSV.
+		01 LINEA-CSV PIC X(80).
+
+	WORKING-STORAGE SECTION.
+		01 WS-STATUS PIC XX VALUE "00".
+		01 FIN-ARCHIVO PIC X VALUE "N".
+
+	PROCEDURE DIVISION.
+	MAIN.
+		OPEN INPUT ARCHIVO-EMPLEADOS.
+		IF WS-STATUS NOT = "00" AND WS-STATUS NOT = "05"
+		DISPLAY "Error al abrir empleados.dat. Status: "
+			WS-STATUS
+		ELSE
+		OPEN OUTPUT ARCHIVO-CSV
+		PERFORM ESCRIBIR-ENCABEZADO
+		PERFORM UNTIL FIN-ARCHIVO = "S"
+			READ ARCHIVO-EMPLEADOS NEXT RECORD
+			AT END
+			MOVE "S" TO FIN-ARCHIVO
+			NOT AT END
+			PERFORM ESCRIBIR-LINEA-CSV
+			END-READ
+		END-PERFORM
+		CLOSE ARCHIVO-EMPLEADOS
+		CLOSE ARCHIVO-CSV
+		END-IF.
+		STOP RUN.
+
+	ESCRIBIR-ENCABEZADO.
+		MOVE "ID,NOMBRE,APELLIDO,EDAD,TELEFONO" TO LINEA-CSV
+		WRITE LINEA-CSV.
+
+	ESCRIBIR-LINEA-CSV.
+		*> DELIMITED BY SIZE en los campos X(20): DELIMITED BY
+		*> SPACE cortaría un nombre compuesto ("DE LA CRUZ") en
+		*> el primer espacio embebido. Los campos son de ancho
+		*> fijo, así que la línea sale con relleno de espacios
+		*> hasta la próxima coma; para una columna prolija al
+		*> importar, la planilla recorta los espacios ella sola.
+		STRING EMPLEADO-ID DELIMITED BY SIZE
+			"," DELIMITED BY SIZE
+			EMPLEADO-NOMBRE DELIMITED BY SIZE
+			"," DELIMITED BY SIZE
+			EMPLEADO-APELLIDO DELIMITED BY SIZE
+			"," DELIMITED BY SIZE
+			EMPLEADO-EDAD DELIMITED BY SIZE
+			"," DELIMITED BY SIZE
+			EMPLEADO-TELEFONO DELIMITED BY SIZE
+			INTO LINEA-CSV
+		END-STRING.
+		WRITE LINEA-CSV.
+	END PROGRAM EXPCSV.
