@@ -0,0 +1,62 @@
+	*> Totales de control:
+	*> Subprograma compartido que recorre empleados.dat y
+	*> devuelve la cantidad de registros y un total hash
+	*> (suma de EMPLEADO-EDAD) a quien lo llame, para que
+	*> CONTROL1 y BALANCEO no dupliquen la misma lectura.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. HASHTOT.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT OPTIONAL ARCHIVO-EMPLEADOS
+		ASSIGN TO "empleados.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS EMPLEADO-ID
+		FILE STATUS IS WS-STATUS.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD ARCHIVO-EMPLEADOS.
+		COPY "empleado.cpy".
+
+	WORKING-STORAGE SECTION.
+		01 WS-STATUS PIC XX VALUE "00".
+		01 FIN-ARCHIVO PIC X VALUE "N".
+		01 EDAD-NUMERICA PIC 999 VALUE ZERO.
+
+	LINKAGE SECTION.
+		01 LK-CONTADOR PIC 9(7).
+		01 LK-HASH PIC 9(9).
+
+	PROCEDURE DIVISION USING LK-CONTADOR LK-HASH.
+	MAIN-PROCEDURE.
+		MOVE ZERO TO LK-CONTADOR.
+		MOVE ZERO TO LK-HASH.
+		MOVE "N" TO FIN-ARCHIVO.
+		OPEN INPUT ARCHIVO-EMPLEADOS
+		IF WS-STATUS NOT = "00" AND WS-STATUS NOT = "05"
+		DISPLAY "Error al abrir empleados.dat. Status: "
+			WS-STATUS
+		ELSE
+		PERFORM UNTIL FIN-ARCHIVO = "S"
+			READ ARCHIVO-EMPLEADOS NEXT RECORD
+			AT END
+			MOVE "S" TO FIN-ARCHIVO
+			NOT AT END
+			PERFORM ACUMULAR-REGISTRO
+			END-READ
+		END-PERFORM
+		CLOSE ARCHIVO-EMPLEADOS
+		END-IF.
+		GOBACK.
+
+	ACUMULAR-REGISTRO.
+		ADD 1 TO LK-CONTADOR
+		MOVE ZERO TO EDAD-NUMERICA
+		IF EMPLEADO-EDAD IS NUMERIC
+		MOVE EMPLEADO-EDAD TO EDAD-NUMERICA
+		END-IF
+		ADD EDAD-NUMERICA TO LK-HASH.
+	END PROGRAM HASHTOT.
