@@ -1,17 +1,27 @@
-        IDENTIFICATION DIVISION.                                        
-        PROGRAM-ID. n_p_d.                                   
-        DATA DIVISION.                                      
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. n_p_d.
+        DATA DIVISION.
         WORKING-STORAGE SECTION.
-        	*> S = Signed.                            
+        	*> S = Signed.
         	01 DEC PIC 9(4). *> Variable para guardar decimal
         	01 POSIT PIC S9(4) VALUE 1000. *> Positivo
         	01 NEG PIC S9(4) VALUE -2000.*> Negativo
+        	01 VALOR-ORIGEN PIC 9(4)V99 VALUE 10.50. *> Valor con decimales a mover.
+        	01 MONTO-EMPAQUETADO PIC S9(7)V99 COMP-3 VALUE 12345.67.
+        	*> Empaquetado para los lotes nocturnos.
+        	01 MONTO-SEPARADO PIC S9(5)V99 SIGN IS TRAILING SEPARATE
+        		VALUE -500.25.
 
         PROCEDURE DIVISION.
         MAIN.
-        	MOVE 10.5 TO DEC.
+        	MOVE VALOR-ORIGEN TO DEC.
+        	IF VALOR-ORIGEN NOT = DEC
+        		DISPLAY "AVISO: el MOVE trunco decimales."
+        	END-IF.
         	DISPLAY DEC.
         	DISPLAY POSIT.
         	DISPLAY NEG.
-			STOP RUN.
+        	DISPLAY MONTO-EMPAQUETADO.
+        	DISPLAY MONTO-SEPARADO.
+        	STOP RUN.
         END PROGRAM n_p_d.
