@@ -1,17 +1,49 @@
-        IDENTIFICATION DIVISION.                                        
-        PROGRAM-ID. edicion.                                   
-        DATA DIVISION.                                      
-        WORKING-STORAGE SECTION.                            
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. edicion.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
         	01 NUM1 PIC 99.99 VALUE 10.05. *> No se puede calcular, solo mostrar.
+        	01 NUM1-CALCULO PIC 99V99 VALUE 10.05. *> Compañera calculable de NUM1.
+        	01 NUM1-DOBLE PIC 99.99 VALUE 0. *> Vista editada del resultado.
         	01 NUM2 PIC Z999 VALUE 0. *> Que en un display no se vea el primer cero vacío.
         	01 NUM3 PIC ZZZZ VALUE 0. *> Que en el display no se vea ningún cero vacío.
+        	01 SALARIO PIC 9(5)V99 VALUE 1234.56. *> Monto de nómina, calculable.
+        	01 SALARIO-EDITADO PIC $$$,$$9.99. *> Monto de nómina con formato de moneda.
+        	01 DIFERENCIA PIC S9(5)V99 VALUE 0. *> Diferencia calculable, puede ser negativa.
+        	01 DIFERENCIA-EDITADA PIC $$$,$$9.99CR. *> Negativos se muestran con CR.
+        	01 FECHA-NUMERICA PIC 9(8) VALUE ZERO.
+        	*> ACCEPT FROM DATE YYYYMMDD entrega año-mes-día; el
+        	*> encabezado pide "Fecha: MM/DD/AA", así que los dígitos
+        	*> se reordenan en vez de solo ponerles barras.
+        	01 FECHA-EDITADA.
+        		02 FECHA-ED-MES PIC 99.
+        		02 FILLER PIC X VALUE "/".
+        		02 FECHA-ED-DIA PIC 99.
+        		02 FILLER PIC X VALUE "/".
+        		02 FECHA-ED-ANIO PIC 99.
 
-        PROCEDURE DIVISION.                                 
+        PROCEDURE DIVISION.
         MAIN.
         	DISPLAY NUM1.
         	MOVE 93 TO NUM2.
         	DISPLAY NUM2.
         	MOVE 50 TO NUM3.
         	DISPLAY NUM3.
+
+        	ADD NUM1-CALCULO TO NUM1-CALCULO GIVING NUM1-DOBLE.
+        	DISPLAY NUM1-DOBLE.
+
+        	MOVE SALARIO TO SALARIO-EDITADO.
+        	DISPLAY SALARIO-EDITADO.
+
+        	SUBTRACT SALARIO FROM NUM1-CALCULO GIVING DIFERENCIA.
+        	MOVE DIFERENCIA TO DIFERENCIA-EDITADA.
+        	DISPLAY DIFERENCIA-EDITADA.
+
+        	ACCEPT FECHA-NUMERICA FROM DATE YYYYMMDD.
+        	MOVE FECHA-NUMERICA (5:2) TO FECHA-ED-MES.
+        	MOVE FECHA-NUMERICA (7:2) TO FECHA-ED-DIA.
+        	MOVE FECHA-NUMERICA (3:2) TO FECHA-ED-ANIO.
+        	DISPLAY "FECHA DEL REPORTE: " FECHA-EDITADA.
         	STOP RUN.
         END PROGRAM edicion.
