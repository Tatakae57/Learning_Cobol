@@ -1,7 +1,7 @@
-        IDENTIFICATION DIVISION.                                        
-        PROGRAM-ID. move.                                   
-        DATA DIVISION.                                      
-        WORKING-STORAGE SECTION.                            
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. move.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
         	01 NUM1 PIC 9.
         	01 NUM2 PIC 9.
         	01 NUM3 PIC 9.
@@ -9,8 +9,18 @@
         	01 NUM5 PIC 9(2) VALUE ZEROS.
         	01 PAL1 PIC XXXX VALUE SPACE.
         	01 PAL2 PIC XXXX VALUE SPACES.
+        	01 ENTRADA-EMPLEADO.
+        		02 EMPLEADO-NOMBRE PIC X(20) VALUE "JUAN".
+        		02 EMPLEADO-APELLIDO PIC X(20) VALUE "PEREZ".
+        		02 EMPLEADO-EDAD PIC X(2) VALUE "30".
+        	01 EMPLEADO-DESTINO.
+        		02 EMPLEADO-NOMBRE PIC X(20).
+        		02 EMPLEADO-APELLIDO PIC X(20).
+        		02 EMPLEADO-EDAD PIC X(2).
+        		02 EMPLEADO-TELEFONO PIC X(10) VALUE SPACES.
+        	01 CADENA-COMPUESTA PIC X(12) VALUE "PEREZJUAN 30".
 
-        PROCEDURE DIVISION.                                 
+        PROCEDURE DIVISION.
         MAIN.
         	MOVE 1 TO NUM1 NUM2 NUM3.
         	DISPLAY NUM1.
@@ -20,5 +30,12 @@
         	DISPLAY NUM5.
         	DISPLAY "a"PAL1"a"
         	DISPLAY "b"PAL2"b"
+
+        	MOVE CORRESPONDING ENTRADA-EMPLEADO TO EMPLEADO-DESTINO.
+        	DISPLAY EMPLEADO-DESTINO.
+
+        	DISPLAY CADENA-COMPUESTA (1:5).
+        	DISPLAY CADENA-COMPUESTA (6:4).
+        	DISPLAY CADENA-COMPUESTA (11:2).
         	STOP RUN.
         END PROGRAM move.
